@@ -1,26 +1,650 @@
- IDENTIFICATION DIVISION.               
- PROGRAM-ID. PROG1.                     
- DATA DIVISION.                         
- WORKING-STORAGE SECTION.               
-      01 A PIC 99.                      
-      01 B PIC 99.                      
-      01 C PIC 99.                      
-      01 D PIC 99.                      
-      01 E PIC 99.                      
- PROCEDURE DIVISION.                    
-      ACCEPT A.                         
-      ACCEPT B.                         
-      ACCEPT C.                         
-      ACCEPT D.                         
-      ACCEPT E.                         
-      COMPUTE A=(A+B+C+D+E)/5.          
-      IF A>=60 THEN                     
-         DISPLAY "GRADE A"              
-      ELSE IF A>=50 THEN                
-         DISPLAY "GRADE B"              
-      ELSE IF A>=40 THEN                
-         DISPLAY "GRADE C"              
-      ELSE                              
-         DISPLAY "GRADE D"              
-      END-IF.                           
-         STOP RUN.                      
\ No newline at end of file
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. PROG1.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT STUDENT-MARKS-FILE ASSIGN TO "STUDENT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+     SELECT GRADE-REPORT-FILE ASSIGN TO "REPORT.TXT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-REPORT-FILE-STATUS.
+     SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-EXCEPT-FILE-STATUS.
+     SELECT WEIGHT-CONTROL-FILE ASSIGN TO "WEIGHTS.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-WEIGHT-FILE-STATUS.
+     SELECT STUDENT-MASTER-FILE ASSIGN TO "MASTER.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS SMR-STUDENT-ID
+         FILE STATUS IS WS-MASTER-FILE-STATUS.
+     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+     SELECT REGISTRAR-EXTRACT-FILE ASSIGN TO "EXTRACT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+ DATA DIVISION.
+ FILE SECTION.
+ FD  STUDENT-MARKS-FILE.
+ 01  STUDENT-MARKS-RECORD.
+     05 SM-STUDENT-ID           PIC X(9).
+     05 SM-TERM-CODE            PIC X(6).
+     05 SM-MARK-A               PIC 999.
+     05 SM-MARK-B               PIC 999.
+     05 SM-MARK-C               PIC 999.
+     05 SM-MARK-D               PIC 999.
+     05 SM-MARK-E               PIC 999.
+ FD  WEIGHT-CONTROL-FILE.
+ 01  WEIGHT-CONTROL-RECORD.
+     05 WT-TERM-CODE            PIC X(6).
+     05 WT-WEIGHT-A             PIC 9V999.
+     05 WT-WEIGHT-B             PIC 9V999.
+     05 WT-WEIGHT-C             PIC 9V999.
+     05 WT-WEIGHT-D             PIC 9V999.
+     05 WT-WEIGHT-E             PIC 9V999.
+ FD  STUDENT-MASTER-FILE.
+ 01  STUDENT-MASTER-RECORD.
+     05 SMR-STUDENT-ID          PIC X(9).
+     05 SMR-TERMS-COMPLETED     PIC 9(3).
+     05 SMR-CUM-AVERAGE-TOTAL   PIC 9(6)V99.
+     05 SMR-CUM-GPA             PIC 9(3)V99.
+     05 SMR-LAST-TERM-CODE      PIC X(6).
+     05 SMR-LAST-TERM-AVERAGE   PIC 9(3)V99.
+     05 SMR-LAST-TERM-GRADE     PIC X.
+ FD  CHECKPOINT-FILE.
+ 01  CHECKPOINT-RECORD.
+     05 CKPT-LAST-STUDENT-ID    PIC X(9).
+     05 CKPT-STUDENT-COUNT      PIC 9(5).
+     05 CKPT-CLASS-TOTAL        PIC 9(7)V99.
+     05 CKPT-COUNT-GRADE-A      PIC 9(5).
+     05 CKPT-COUNT-GRADE-B      PIC 9(5).
+     05 CKPT-COUNT-GRADE-C      PIC 9(5).
+     05 CKPT-COUNT-GRADE-D      PIC 9(5).
+     05 CKPT-COUNT-GRADE-F      PIC 9(5).
+     05 CKPT-COUNT-REJECTED     PIC 9(5).
+ FD  AUDIT-LOG-FILE.
+ 01  AUDIT-LOG-LINE              PIC X(132).
+ FD  REGISTRAR-EXTRACT-FILE.
+ 01  REGISTRAR-EXTRACT-RECORD.
+     05 REG-STUDENT-ID           PIC X(9).
+     05 REG-FINAL-GRADE          PIC X.
+ FD  GRADE-REPORT-FILE.
+ 01  REPORT-LINE                PIC X(100).
+ FD  EXCEPTIONS-FILE.
+ 01  EXCEPTION-LINE             PIC X(80).
+ WORKING-STORAGE SECTION.
+     01 WS-STUDENT-FILE-STATUS  PIC XX.
+     01 WS-REPORT-FILE-STATUS   PIC XX.
+     01 WS-EXCEPT-FILE-STATUS   PIC XX.
+     01 WS-WEIGHT-FILE-STATUS   PIC XX.
+     01 WS-MASTER-FILE-STATUS   PIC XX.
+     01 WS-MASTER-RECORD-EXISTS-SW PIC X VALUE 'N'.
+        88 WS-MASTER-RECORD-EXISTS    VALUE 'Y'.
+     01 WS-CHECKPOINT-FILE-STATUS  PIC XX.
+     01 WS-LAST-CHECKPOINT-ID      PIC X(9) VALUE SPACES.
+     01 WS-SKIP-MODE-SW            PIC X VALUE 'N'.
+        88 WS-SKIPPING                    VALUE 'Y'.
+     01 WS-AUDIT-FILE-STATUS       PIC XX.
+     01 WS-EXTRACT-FILE-STATUS     PIC XX.
+     01 WS-CURRENT-DATE-TIME       PIC X(21).
+     01 WS-AVERAGE-DISPLAY         PIC ZZ9.99.
+
+     01 WS-AUDIT-DETAIL.
+        05 WS-AU-DATE            PIC 9(8).
+        05 FILLER                PIC X VALUE SPACE.
+        05 WS-AU-TIME            PIC 9(6).
+        05 FILLER                PIC X VALUE SPACE.
+        05 WS-AU-STUDENT-ID      PIC X(9).
+        05 FILLER                PIC X VALUE SPACE.
+        05 WS-AU-MARK-A          PIC X(3).
+        05 FILLER                PIC X VALUE SPACE.
+        05 WS-AU-MARK-B          PIC X(3).
+        05 FILLER                PIC X VALUE SPACE.
+        05 WS-AU-MARK-C          PIC X(3).
+        05 FILLER                PIC X VALUE SPACE.
+        05 WS-AU-MARK-D          PIC X(3).
+        05 FILLER                PIC X VALUE SPACE.
+        05 WS-AU-MARK-E          PIC X(3).
+        05 FILLER                PIC X VALUE SPACE.
+        05 WS-AU-AVERAGE         PIC X(6).
+        05 FILLER                PIC X VALUE SPACE.
+        05 WS-AU-GRADE-STATUS    PIC X(12).
+        05 FILLER                PIC X(67) VALUE SPACES.
+     01 WS-STUDENT-EOF-SW       PIC X VALUE 'N'.
+        88 WS-STUDENT-EOF             VALUE 'Y'.
+     01 WS-WEIGHT-EOF-SW        PIC X VALUE 'N'.
+        88 WS-WEIGHT-EOF              VALUE 'Y'.
+
+     01 WS-WEIGHT-TABLE.
+        05 WS-WEIGHT-ENTRY OCCURS 50 TIMES INDEXED BY WT-IDX.
+           10 WS-WT-TERM-CODE   PIC X(6).
+           10 WS-WT-A           PIC 9V999.
+           10 WS-WT-B           PIC 9V999.
+           10 WS-WT-C           PIC 9V999.
+           10 WS-WT-D           PIC 9V999.
+           10 WS-WT-E           PIC 9V999.
+     01 WS-WEIGHT-COUNT         PIC 9(3) VALUE 0.
+     01 WS-WEIGHT-TABLE-MAX     PIC 9(3) VALUE 50.
+     01 WS-WT-ROW-SUM           PIC 99V999.
+     01 WS-WEIGHT-FOUND-SW      PIC X VALUE 'N'.
+        88 WS-WEIGHT-FOUND            VALUE 'Y'.
+
+     01 WS-CURRENT-WEIGHTS.
+        05 WS-CURRENT-WEIGHT-A  PIC 9V999 VALUE 0.200.
+        05 WS-CURRENT-WEIGHT-B  PIC 9V999 VALUE 0.200.
+        05 WS-CURRENT-WEIGHT-C  PIC 9V999 VALUE 0.200.
+        05 WS-CURRENT-WEIGHT-D  PIC 9V999 VALUE 0.200.
+        05 WS-CURRENT-WEIGHT-E  PIC 9V999 VALUE 0.200.
+     01 A PIC 999.
+     01 B PIC 999.
+     01 C PIC 999.
+     01 D PIC 999.
+     01 E PIC 999.
+     01 WS-GRADE                PIC X.
+     01 WS-SUBJECT-PASS-THRESHOLD PIC 99 VALUE 40.
+     01 WS-SUBJECT-FAIL-FLAGS.
+        05 WS-FAIL-A            PIC X VALUE SPACE.
+        05 WS-FAIL-B            PIC X VALUE SPACE.
+        05 WS-FAIL-C            PIC X VALUE SPACE.
+        05 WS-FAIL-D            PIC X VALUE SPACE.
+        05 WS-FAIL-E            PIC X VALUE SPACE.
+
+     01 WS-VALID-SW             PIC X VALUE 'Y'.
+        88 WS-RECORD-VALID            VALUE 'Y'.
+     01 WS-COUNT-REJECTED       PIC 9(5) VALUE 0.
+
+     01 WS-REJECTED-LINE.
+        05 WS-RJ-STUDENT-ID     PIC X(9).
+        05 FILLER               PIC X(3) VALUE SPACES.
+        05 WS-RJ-MESSAGE        PIC X(40).
+        05 FILLER               PIC X(28) VALUE SPACES.
+
+     01 WS-EXCEPTION-DETAIL.
+        05 WS-EX-STUDENT-ID     PIC X(9).
+        05 FILLER               PIC X(2) VALUE SPACES.
+        05 WS-EX-FIELD          PIC X(10).
+        05 FILLER               PIC X(2) VALUE SPACES.
+        05 WS-EX-VALUE          PIC X(3).
+        05 FILLER               PIC X(2) VALUE SPACES.
+        05 WS-EX-REASON         PIC X(30).
+        05 FILLER               PIC X(22) VALUE SPACES.
+
+     01 WS-TRAILER-TOTALS.
+        05 WS-STUDENT-COUNT     PIC 9(5) VALUE 0.
+        05 WS-CLASS-TOTAL       PIC 9(7)V99 VALUE 0.
+        05 WS-CLASS-AVERAGE     PIC 999V99 VALUE 0.
+        05 WS-COUNT-GRADE-A     PIC 9(5) VALUE 0.
+        05 WS-COUNT-GRADE-B     PIC 9(5) VALUE 0.
+        05 WS-COUNT-GRADE-C     PIC 9(5) VALUE 0.
+        05 WS-COUNT-GRADE-D     PIC 9(5) VALUE 0.
+        05 WS-COUNT-GRADE-F     PIC 9(5) VALUE 0.
+
+     01 WS-REPORT-HEADER-1      PIC X(80) VALUE
+        "STUDENT ID   MK-A MK-B MK-C MK-D MK-E  AVERAGE  GRD  SUBJ-FAIL".
+     01 WS-REPORT-HEADER-2      PIC X(80) VALUE ALL "-".
+
+     01 WS-DETAIL-LINE.
+        05 WS-DL-STUDENT-ID     PIC X(9).
+        05 FILLER               PIC X(3) VALUE SPACES.
+        05 WS-DL-MARK-A         PIC ZZ9.
+        05 FILLER               PIC X(2) VALUE SPACES.
+        05 WS-DL-MARK-B         PIC ZZ9.
+        05 FILLER               PIC X(2) VALUE SPACES.
+        05 WS-DL-MARK-C         PIC ZZ9.
+        05 FILLER               PIC X(2) VALUE SPACES.
+        05 WS-DL-MARK-D         PIC ZZ9.
+        05 FILLER               PIC X(2) VALUE SPACES.
+        05 WS-DL-MARK-E         PIC ZZ9.
+        05 FILLER               PIC X(2) VALUE SPACES.
+        05 WS-DL-AVERAGE        PIC ZZ9.99.
+        05 FILLER               PIC X(3) VALUE SPACES.
+        05 WS-DL-GRADE          PIC X.
+        05 FILLER               PIC X(3) VALUE SPACES.
+        05 WS-DL-SUBJ-FLAGS     PIC X(5).
+        05 FILLER               PIC X(21) VALUE SPACES.
+
+     01 WS-TRAILER-LINE         PIC X(100).
+     01 WS-CLASS-AVERAGE-DISP   PIC ZZ9.99.
+     01 WS-COUNT-A-DISP         PIC ZZZZ9.
+     01 WS-COUNT-B-DISP         PIC ZZZZ9.
+     01 WS-COUNT-C-DISP         PIC ZZZZ9.
+     01 WS-COUNT-D-DISP         PIC ZZZZ9.
+     01 WS-COUNT-F-DISP         PIC ZZZZ9.
+     01 WS-STUDENT-COUNT-DISP   PIC ZZZZ9.
+     01 WS-COUNT-REJECTED-DISP  PIC ZZZZ9.
+
+ PROCEDURE DIVISION.
+ 0000-MAIN-LOGIC.
+     OPEN INPUT STUDENT-MARKS-FILE.
+     IF WS-STUDENT-FILE-STATUS NOT = "00"
+        DISPLAY "PROG1 ERROR: UNABLE TO OPEN STUDENT-MARKS-FILE, STATUS="
+            WS-STUDENT-FILE-STATUS
+        STOP RUN
+     END-IF.
+     PERFORM 0070-READ-CHECKPOINT.
+     PERFORM 0095-OPEN-OUTPUT-FILES.
+     PERFORM 0050-LOAD-WEIGHT-TABLE.
+     PERFORM 0060-OPEN-MASTER-FILE.
+     PERFORM 0090-OPEN-AUDIT-LOG.
+     IF NOT WS-SKIPPING
+        WRITE REPORT-LINE FROM WS-REPORT-HEADER-1
+        WRITE REPORT-LINE FROM WS-REPORT-HEADER-2
+     END-IF.
+     PERFORM UNTIL WS-STUDENT-EOF
+         READ STUDENT-MARKS-FILE
+             AT END
+                 MOVE 'Y' TO WS-STUDENT-EOF-SW
+             NOT AT END
+                 PERFORM 1500-APPLY-CHECKPOINT-SKIP
+         END-READ
+     END-PERFORM.
+     IF WS-SKIPPING
+        DISPLAY "PROG1 WARNING: CHECKPOINT STUDENT-ID " WS-LAST-CHECKPOINT-ID
+            " WAS NOT FOUND IN THIS RUN - CHECKPOINT NOT CLEARED"
+     ELSE
+        PERFORM 2000-WRITE-TRAILER
+        PERFORM 0080-CLEAR-CHECKPOINT
+     END-IF.
+     CLOSE STUDENT-MARKS-FILE GRADE-REPORT-FILE EXCEPTIONS-FILE
+           STUDENT-MASTER-FILE AUDIT-LOG-FILE REGISTRAR-EXTRACT-FILE.
+     STOP RUN.
+
+ 0095-OPEN-OUTPUT-FILES.
+     IF WS-SKIPPING
+        OPEN EXTEND GRADE-REPORT-FILE
+        IF WS-REPORT-FILE-STATUS NOT = "00"
+           OPEN OUTPUT GRADE-REPORT-FILE
+           CLOSE GRADE-REPORT-FILE
+           OPEN EXTEND GRADE-REPORT-FILE
+        END-IF
+        OPEN EXTEND EXCEPTIONS-FILE
+        IF WS-EXCEPT-FILE-STATUS NOT = "00"
+           OPEN OUTPUT EXCEPTIONS-FILE
+           CLOSE EXCEPTIONS-FILE
+           OPEN EXTEND EXCEPTIONS-FILE
+        END-IF
+        OPEN EXTEND REGISTRAR-EXTRACT-FILE
+        IF WS-EXTRACT-FILE-STATUS NOT = "00"
+           OPEN OUTPUT REGISTRAR-EXTRACT-FILE
+           CLOSE REGISTRAR-EXTRACT-FILE
+           OPEN EXTEND REGISTRAR-EXTRACT-FILE
+        END-IF
+     ELSE
+        OPEN OUTPUT GRADE-REPORT-FILE
+        OPEN OUTPUT EXCEPTIONS-FILE
+        OPEN OUTPUT REGISTRAR-EXTRACT-FILE
+     END-IF.
+     IF WS-REPORT-FILE-STATUS NOT = "00"
+        DISPLAY "PROG1 ERROR: UNABLE TO OPEN GRADE-REPORT-FILE, STATUS="
+            WS-REPORT-FILE-STATUS
+        STOP RUN
+     END-IF.
+     IF WS-EXCEPT-FILE-STATUS NOT = "00"
+        DISPLAY "PROG1 ERROR: UNABLE TO OPEN EXCEPTIONS-FILE, STATUS="
+            WS-EXCEPT-FILE-STATUS
+        STOP RUN
+     END-IF.
+     IF WS-EXTRACT-FILE-STATUS NOT = "00"
+        DISPLAY "PROG1 ERROR: UNABLE TO OPEN REGISTRAR-EXTRACT-FILE, STATUS="
+            WS-EXTRACT-FILE-STATUS
+        STOP RUN
+     END-IF.
+
+ 0070-READ-CHECKPOINT.
+     OPEN INPUT CHECKPOINT-FILE.
+     IF WS-CHECKPOINT-FILE-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE SPACES TO WS-LAST-CHECKPOINT-ID
+            NOT AT END
+                MOVE CKPT-LAST-STUDENT-ID TO WS-LAST-CHECKPOINT-ID
+                MOVE CKPT-STUDENT-COUNT TO WS-STUDENT-COUNT
+                MOVE CKPT-CLASS-TOTAL TO WS-CLASS-TOTAL
+                MOVE CKPT-COUNT-GRADE-A TO WS-COUNT-GRADE-A
+                MOVE CKPT-COUNT-GRADE-B TO WS-COUNT-GRADE-B
+                MOVE CKPT-COUNT-GRADE-C TO WS-COUNT-GRADE-C
+                MOVE CKPT-COUNT-GRADE-D TO WS-COUNT-GRADE-D
+                MOVE CKPT-COUNT-GRADE-F TO WS-COUNT-GRADE-F
+                MOVE CKPT-COUNT-REJECTED TO WS-COUNT-REJECTED
+        END-READ
+        CLOSE CHECKPOINT-FILE
+     END-IF.
+     IF WS-LAST-CHECKPOINT-ID NOT = SPACES
+        MOVE 'Y' TO WS-SKIP-MODE-SW
+     END-IF.
+
+ 0080-CLEAR-CHECKPOINT.
+     OPEN OUTPUT CHECKPOINT-FILE.
+     MOVE SPACES TO CKPT-LAST-STUDENT-ID.
+     MOVE 0 TO CKPT-STUDENT-COUNT CKPT-CLASS-TOTAL CKPT-COUNT-GRADE-A
+               CKPT-COUNT-GRADE-B CKPT-COUNT-GRADE-C CKPT-COUNT-GRADE-D
+               CKPT-COUNT-GRADE-F CKPT-COUNT-REJECTED.
+     WRITE CHECKPOINT-RECORD.
+     CLOSE CHECKPOINT-FILE.
+
+ 1500-APPLY-CHECKPOINT-SKIP.
+     IF WS-SKIPPING
+        IF SM-STUDENT-ID = WS-LAST-CHECKPOINT-ID
+           MOVE 'N' TO WS-SKIP-MODE-SW
+        END-IF
+     ELSE
+        PERFORM 1000-GRADE-STUDENT
+        PERFORM 1600-WRITE-CHECKPOINT
+     END-IF.
+
+ 1600-WRITE-CHECKPOINT.
+     OPEN OUTPUT CHECKPOINT-FILE.
+     MOVE SM-STUDENT-ID TO CKPT-LAST-STUDENT-ID.
+     MOVE WS-STUDENT-COUNT TO CKPT-STUDENT-COUNT.
+     MOVE WS-CLASS-TOTAL TO CKPT-CLASS-TOTAL.
+     MOVE WS-COUNT-GRADE-A TO CKPT-COUNT-GRADE-A.
+     MOVE WS-COUNT-GRADE-B TO CKPT-COUNT-GRADE-B.
+     MOVE WS-COUNT-GRADE-C TO CKPT-COUNT-GRADE-C.
+     MOVE WS-COUNT-GRADE-D TO CKPT-COUNT-GRADE-D.
+     MOVE WS-COUNT-GRADE-F TO CKPT-COUNT-GRADE-F.
+     MOVE WS-COUNT-REJECTED TO CKPT-COUNT-REJECTED.
+     WRITE CHECKPOINT-RECORD.
+     CLOSE CHECKPOINT-FILE.
+
+ 0060-OPEN-MASTER-FILE.
+     OPEN I-O STUDENT-MASTER-FILE.
+     IF WS-MASTER-FILE-STATUS NOT = "00"
+        OPEN OUTPUT STUDENT-MASTER-FILE
+        CLOSE STUDENT-MASTER-FILE
+        OPEN I-O STUDENT-MASTER-FILE
+     END-IF.
+     IF WS-MASTER-FILE-STATUS NOT = "00"
+        DISPLAY "PROG1 ERROR: UNABLE TO OPEN STUDENT-MASTER-FILE, STATUS="
+            WS-MASTER-FILE-STATUS
+        STOP RUN
+     END-IF.
+
+ 0090-OPEN-AUDIT-LOG.
+     OPEN EXTEND AUDIT-LOG-FILE.
+     IF WS-AUDIT-FILE-STATUS NOT = "00"
+        OPEN OUTPUT AUDIT-LOG-FILE
+        CLOSE AUDIT-LOG-FILE
+        OPEN EXTEND AUDIT-LOG-FILE
+     END-IF.
+     IF WS-AUDIT-FILE-STATUS NOT = "00"
+        DISPLAY "PROG1 ERROR: UNABLE TO OPEN AUDIT-LOG-FILE, STATUS="
+            WS-AUDIT-FILE-STATUS
+        STOP RUN
+     END-IF.
+
+ 0050-LOAD-WEIGHT-TABLE.
+     OPEN INPUT WEIGHT-CONTROL-FILE.
+     IF WS-WEIGHT-FILE-STATUS = "00"
+        PERFORM UNTIL WS-WEIGHT-EOF
+            READ WEIGHT-CONTROL-FILE
+                AT END
+                    MOVE 'Y' TO WS-WEIGHT-EOF-SW
+                NOT AT END
+                    PERFORM 0052-VALIDATE-AND-LOAD-WEIGHT-ROW
+            END-READ
+        END-PERFORM
+        CLOSE WEIGHT-CONTROL-FILE
+     END-IF.
+
+ 0052-VALIDATE-AND-LOAD-WEIGHT-ROW.
+     COMPUTE WS-WT-ROW-SUM =
+         WT-WEIGHT-A + WT-WEIGHT-B + WT-WEIGHT-C + WT-WEIGHT-D + WT-WEIGHT-E.
+     IF WS-WT-ROW-SUM NOT = 1.000
+        MOVE WT-TERM-CODE TO WS-EX-STUDENT-ID
+        MOVE "WEIGHTS" TO WS-EX-FIELD
+        MOVE SPACES TO WS-EX-VALUE
+        MOVE "WEIGHTS DO NOT SUM TO 1.000" TO WS-EX-REASON
+        WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL
+     ELSE
+        IF WS-WEIGHT-COUNT >= WS-WEIGHT-TABLE-MAX
+           MOVE WT-TERM-CODE TO WS-EX-STUDENT-ID
+           MOVE "WEIGHTS" TO WS-EX-FIELD
+           MOVE SPACES TO WS-EX-VALUE
+           MOVE "WEIGHT TABLE FULL - SKIPPED" TO WS-EX-REASON
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL
+        ELSE
+           ADD 1 TO WS-WEIGHT-COUNT
+           MOVE WT-TERM-CODE TO WS-WT-TERM-CODE(WS-WEIGHT-COUNT)
+           MOVE WT-WEIGHT-A TO WS-WT-A(WS-WEIGHT-COUNT)
+           MOVE WT-WEIGHT-B TO WS-WT-B(WS-WEIGHT-COUNT)
+           MOVE WT-WEIGHT-C TO WS-WT-C(WS-WEIGHT-COUNT)
+           MOVE WT-WEIGHT-D TO WS-WT-D(WS-WEIGHT-COUNT)
+           MOVE WT-WEIGHT-E TO WS-WT-E(WS-WEIGHT-COUNT)
+        END-IF
+     END-IF.
+
+ 1000-GRADE-STUDENT.
+     PERFORM 1010-VALIDATE-MARKS.
+     IF WS-RECORD-VALID
+        MOVE SM-MARK-A TO A
+        MOVE SM-MARK-B TO B
+        MOVE SM-MARK-C TO C
+        MOVE SM-MARK-D TO D
+        MOVE SM-MARK-E TO E
+        PERFORM 1050-LOOKUP-WEIGHTS
+        PERFORM 1060-CHECK-SUBJECT-PASS-FAIL
+        COMPUTE A ROUNDED =
+            (A * WS-CURRENT-WEIGHT-A) + (B * WS-CURRENT-WEIGHT-B) +
+            (C * WS-CURRENT-WEIGHT-C) + (D * WS-CURRENT-WEIGHT-D) +
+            (E * WS-CURRENT-WEIGHT-E)
+            ON SIZE ERROR
+               MOVE 'N' TO WS-VALID-SW
+               PERFORM 1070-WRITE-WEIGHT-SIZE-EXCEPTION
+        END-COMPUTE
+        IF WS-RECORD-VALID
+           EVALUATE TRUE
+              WHEN A>=75
+                 MOVE "A" TO WS-GRADE
+              WHEN A>=60
+                 MOVE "B" TO WS-GRADE
+              WHEN A>=50
+                 MOVE "C" TO WS-GRADE
+              WHEN A>=40
+                 MOVE "D" TO WS-GRADE
+              WHEN OTHER
+                 MOVE "F" TO WS-GRADE
+           END-EVALUATE
+           PERFORM 1100-WRITE-DETAIL-LINE
+           PERFORM 1200-ACCUMULATE-TOTALS
+           PERFORM 1400-UPDATE-MASTER-FILE
+           PERFORM 1800-WRITE-REGISTRAR-EXTRACT
+        ELSE
+           PERFORM 1300-WRITE-REJECTED-LINE
+        END-IF
+     ELSE
+        PERFORM 1300-WRITE-REJECTED-LINE
+     END-IF.
+     PERFORM 1700-WRITE-AUDIT-LOG.
+
+ 1070-WRITE-WEIGHT-SIZE-EXCEPTION.
+     MOVE SM-STUDENT-ID TO WS-EX-STUDENT-ID.
+     MOVE "WGT-AVG" TO WS-EX-FIELD.
+     MOVE SPACES TO WS-EX-VALUE.
+     MOVE "WEIGHTED AVG OVERFLOWED" TO WS-EX-REASON.
+     WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+
+ 1050-LOOKUP-WEIGHTS.
+     MOVE 0.200 TO WS-CURRENT-WEIGHT-A WS-CURRENT-WEIGHT-B
+                   WS-CURRENT-WEIGHT-C WS-CURRENT-WEIGHT-D
+                   WS-CURRENT-WEIGHT-E.
+     MOVE 'N' TO WS-WEIGHT-FOUND-SW.
+     PERFORM VARYING WT-IDX FROM 1 BY 1
+             UNTIL WT-IDX > WS-WEIGHT-COUNT OR WS-WEIGHT-FOUND
+         IF WS-WT-TERM-CODE(WT-IDX) = SM-TERM-CODE
+            MOVE 'Y' TO WS-WEIGHT-FOUND-SW
+            MOVE WS-WT-A(WT-IDX) TO WS-CURRENT-WEIGHT-A
+            MOVE WS-WT-B(WT-IDX) TO WS-CURRENT-WEIGHT-B
+            MOVE WS-WT-C(WT-IDX) TO WS-CURRENT-WEIGHT-C
+            MOVE WS-WT-D(WT-IDX) TO WS-CURRENT-WEIGHT-D
+            MOVE WS-WT-E(WT-IDX) TO WS-CURRENT-WEIGHT-E
+         END-IF
+     END-PERFORM.
+
+ 1060-CHECK-SUBJECT-PASS-FAIL.
+     MOVE SPACE TO WS-FAIL-A WS-FAIL-B WS-FAIL-C WS-FAIL-D WS-FAIL-E.
+     IF A < WS-SUBJECT-PASS-THRESHOLD
+        MOVE "A" TO WS-FAIL-A
+     END-IF.
+     IF B < WS-SUBJECT-PASS-THRESHOLD
+        MOVE "B" TO WS-FAIL-B
+     END-IF.
+     IF C < WS-SUBJECT-PASS-THRESHOLD
+        MOVE "C" TO WS-FAIL-C
+     END-IF.
+     IF D < WS-SUBJECT-PASS-THRESHOLD
+        MOVE "D" TO WS-FAIL-D
+     END-IF.
+     IF E < WS-SUBJECT-PASS-THRESHOLD
+        MOVE "E" TO WS-FAIL-E
+     END-IF.
+
+ 1700-WRITE-AUDIT-LOG.
+     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+     MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-AU-DATE.
+     MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-AU-TIME.
+     MOVE SM-STUDENT-ID TO WS-AU-STUDENT-ID.
+     MOVE SM-MARK-A TO WS-AU-MARK-A.
+     MOVE SM-MARK-B TO WS-AU-MARK-B.
+     MOVE SM-MARK-C TO WS-AU-MARK-C.
+     MOVE SM-MARK-D TO WS-AU-MARK-D.
+     MOVE SM-MARK-E TO WS-AU-MARK-E.
+     MOVE SPACES TO WS-AU-GRADE-STATUS.
+     IF WS-RECORD-VALID
+        MOVE A TO WS-AVERAGE-DISPLAY
+        MOVE WS-AVERAGE-DISPLAY TO WS-AU-AVERAGE
+        STRING "GRADE-" WS-GRADE DELIMITED BY SIZE
+            INTO WS-AU-GRADE-STATUS
+     ELSE
+        MOVE "REJ" TO WS-AU-AVERAGE
+        MOVE "REJECTED" TO WS-AU-GRADE-STATUS
+     END-IF.
+     WRITE AUDIT-LOG-LINE FROM WS-AUDIT-DETAIL.
+
+ 1010-VALIDATE-MARKS.
+     MOVE 'Y' TO WS-VALID-SW.
+     IF SM-MARK-A IS NOT NUMERIC OR SM-MARK-A > 100
+        MOVE 'N' TO WS-VALID-SW
+        MOVE "MARK-A" TO WS-EX-FIELD
+        MOVE SM-MARK-A TO WS-EX-VALUE
+        PERFORM 1020-WRITE-EXCEPTION
+     END-IF.
+     IF SM-MARK-B IS NOT NUMERIC OR SM-MARK-B > 100
+        MOVE 'N' TO WS-VALID-SW
+        MOVE "MARK-B" TO WS-EX-FIELD
+        MOVE SM-MARK-B TO WS-EX-VALUE
+        PERFORM 1020-WRITE-EXCEPTION
+     END-IF.
+     IF SM-MARK-C IS NOT NUMERIC OR SM-MARK-C > 100
+        MOVE 'N' TO WS-VALID-SW
+        MOVE "MARK-C" TO WS-EX-FIELD
+        MOVE SM-MARK-C TO WS-EX-VALUE
+        PERFORM 1020-WRITE-EXCEPTION
+     END-IF.
+     IF SM-MARK-D IS NOT NUMERIC OR SM-MARK-D > 100
+        MOVE 'N' TO WS-VALID-SW
+        MOVE "MARK-D" TO WS-EX-FIELD
+        MOVE SM-MARK-D TO WS-EX-VALUE
+        PERFORM 1020-WRITE-EXCEPTION
+     END-IF.
+     IF SM-MARK-E IS NOT NUMERIC OR SM-MARK-E > 100
+        MOVE 'N' TO WS-VALID-SW
+        MOVE "MARK-E" TO WS-EX-FIELD
+        MOVE SM-MARK-E TO WS-EX-VALUE
+        PERFORM 1020-WRITE-EXCEPTION
+     END-IF.
+
+ 1020-WRITE-EXCEPTION.
+     MOVE SM-STUDENT-ID TO WS-EX-STUDENT-ID.
+     MOVE "NON-NUMERIC OR OUT OF RANGE" TO WS-EX-REASON.
+     WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+
+ 1300-WRITE-REJECTED-LINE.
+     ADD 1 TO WS-COUNT-REJECTED.
+     MOVE SM-STUDENT-ID TO WS-RJ-STUDENT-ID.
+     MOVE "REJECTED - SEE EXCEPTIONS LIST" TO WS-RJ-MESSAGE.
+     WRITE REPORT-LINE FROM WS-REJECTED-LINE.
+
+ 1100-WRITE-DETAIL-LINE.
+     MOVE SM-STUDENT-ID TO WS-DL-STUDENT-ID.
+     MOVE SM-MARK-A TO WS-DL-MARK-A.
+     MOVE SM-MARK-B TO WS-DL-MARK-B.
+     MOVE SM-MARK-C TO WS-DL-MARK-C.
+     MOVE SM-MARK-D TO WS-DL-MARK-D.
+     MOVE SM-MARK-E TO WS-DL-MARK-E.
+     MOVE A TO WS-DL-AVERAGE.
+     MOVE WS-GRADE TO WS-DL-GRADE.
+     MOVE WS-SUBJECT-FAIL-FLAGS TO WS-DL-SUBJ-FLAGS.
+     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+ 1400-UPDATE-MASTER-FILE.
+     MOVE SM-STUDENT-ID TO SMR-STUDENT-ID.
+     READ STUDENT-MASTER-FILE
+         INVALID KEY
+             MOVE 'N' TO WS-MASTER-RECORD-EXISTS-SW
+         NOT INVALID KEY
+             MOVE 'Y' TO WS-MASTER-RECORD-EXISTS-SW
+     END-READ.
+     IF NOT WS-MASTER-RECORD-EXISTS
+        INITIALIZE STUDENT-MASTER-RECORD
+        MOVE SM-STUDENT-ID TO SMR-STUDENT-ID
+     END-IF.
+     ADD 1 TO SMR-TERMS-COMPLETED.
+     ADD A TO SMR-CUM-AVERAGE-TOTAL.
+     COMPUTE SMR-CUM-GPA ROUNDED =
+         SMR-CUM-AVERAGE-TOTAL / SMR-TERMS-COMPLETED.
+     MOVE SM-TERM-CODE TO SMR-LAST-TERM-CODE.
+     MOVE A TO SMR-LAST-TERM-AVERAGE.
+     MOVE WS-GRADE TO SMR-LAST-TERM-GRADE.
+     IF WS-MASTER-RECORD-EXISTS
+        REWRITE STUDENT-MASTER-RECORD
+     ELSE
+        WRITE STUDENT-MASTER-RECORD
+     END-IF.
+
+ 1800-WRITE-REGISTRAR-EXTRACT.
+     MOVE SM-STUDENT-ID TO REG-STUDENT-ID.
+     MOVE WS-GRADE TO REG-FINAL-GRADE.
+     WRITE REGISTRAR-EXTRACT-RECORD.
+
+ 1200-ACCUMULATE-TOTALS.
+     ADD 1 TO WS-STUDENT-COUNT.
+     ADD A TO WS-CLASS-TOTAL.
+     EVALUATE WS-GRADE
+         WHEN "A" ADD 1 TO WS-COUNT-GRADE-A
+         WHEN "B" ADD 1 TO WS-COUNT-GRADE-B
+         WHEN "C" ADD 1 TO WS-COUNT-GRADE-C
+         WHEN "D" ADD 1 TO WS-COUNT-GRADE-D
+         WHEN "F" ADD 1 TO WS-COUNT-GRADE-F
+     END-EVALUATE.
+
+ 2000-WRITE-TRAILER.
+     IF WS-STUDENT-COUNT > 0
+        COMPUTE WS-CLASS-AVERAGE ROUNDED =
+            WS-CLASS-TOTAL / WS-STUDENT-COUNT
+     END-IF.
+     MOVE WS-CLASS-AVERAGE TO WS-CLASS-AVERAGE-DISP.
+     MOVE WS-STUDENT-COUNT TO WS-STUDENT-COUNT-DISP.
+     MOVE WS-COUNT-GRADE-A TO WS-COUNT-A-DISP.
+     MOVE WS-COUNT-GRADE-B TO WS-COUNT-B-DISP.
+     MOVE WS-COUNT-GRADE-C TO WS-COUNT-C-DISP.
+     MOVE WS-COUNT-GRADE-D TO WS-COUNT-D-DISP.
+     MOVE WS-COUNT-GRADE-F TO WS-COUNT-F-DISP.
+     MOVE WS-COUNT-REJECTED TO WS-COUNT-REJECTED-DISP.
+     WRITE REPORT-LINE FROM WS-REPORT-HEADER-2.
+     MOVE SPACES TO WS-TRAILER-LINE.
+     STRING "STUDENTS: " WS-STUDENT-COUNT-DISP
+            "  CLASS AVERAGE: " WS-CLASS-AVERAGE-DISP
+            "  A:" WS-COUNT-A-DISP
+            "  B:" WS-COUNT-B-DISP
+            "  C:" WS-COUNT-C-DISP
+            "  D:" WS-COUNT-D-DISP
+            "  F:" WS-COUNT-F-DISP
+            "  REJECTED:" WS-COUNT-REJECTED-DISP
+            DELIMITED BY SIZE INTO WS-TRAILER-LINE.
+     WRITE REPORT-LINE FROM WS-TRAILER-LINE.
